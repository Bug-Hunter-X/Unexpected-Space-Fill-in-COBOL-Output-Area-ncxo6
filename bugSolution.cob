@@ -1,20 +1,491 @@
-MOVE SPACES TO WS-OUTPUT-AREA.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTEXTR.
+      *****************************************************************
+      * CUSTEXTR - Customer master extract.
+      *
+      * Reads customer records from CUSTOMER-IN and builds an output
+      * extract area for each record.
+      *
+      * Modification History
+      * ---------------------------------------------------------------
+      * 2026-08-08  Turned the original hardcoded WS-NAME/WS-ID demo
+      *             into a real batch extract driven by CUSTOMER-IN.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * CUSTOMER-IN/CUSTOMER-OUT carry fixed-position fields (CUSTLAY,
+      * and the HEADER/DETAIL/TRAILER REDEFINES of WS-OUTPUT-AREA) that
+      * a downstream reader parses by column, so these two use plain
+      * SEQUENTIAL with a fixed RECORD CONTAINS rather than LINE
+      * SEQUENTIAL - LINE SEQUENTIAL strips trailing spaces from each
+      * record on WRITE, which would shift every field after a
+      * short/blank trailing value.
+           SELECT CUSTOMER-IN ASSIGN TO "CUSTIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CUSTOMER-IN-STATUS.
 
-* Before using WS-OUTPUT-AREA in any output statement, explicitly populate it with the desired data.
+           SELECT OPTIONAL CUSTOMER-OUT ASSIGN TO "CUSTOUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CUSTOMER-OUT-STATUS.
 
-01  WS-INPUT-DATA.          
-    05  WS-NAME         PIC X(30).
-    05  WS-ID           PIC 9(5).
+           SELECT OPTIONAL EXCEPTION-RPT ASSIGN TO "EXCPRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-RPT-STATUS.
 
-PROCEDURE DIVISION.
+           SELECT OPTIONAL SUSPENSE-FILE ASSIGN TO "SUSPNS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUSPENSE-FILE-STATUS.
 
-    MOVE "John Doe" TO WS-NAME
-    MOVE 12345    TO WS-ID
-    MOVE WS-INPUT-DATA TO WS-OUTPUT-AREA
-    DISPLAY WS-OUTPUT-AREA
+           SELECT OPTIONAL RESTART-FILE ASSIGN TO "RESTART"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-FILE-STATUS.
 
-* Alternatively, use a conditional check before processing the output to handle cases where the output area has not been filled with valid data.
+           SELECT OPTIONAL PARM-FILE ASSIGN TO "PARMFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-FILE-STATUS.
 
-    IF WS-OUTPUT-AREA = SPACES THEN
-       DISPLAY "Warning: output area is empty!"
-    END-IF.
\ No newline at end of file
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-IN
+           RECORDING MODE IS F
+           RECORD CONTAINS 84 CHARACTERS.
+       01  CUSTOMER-IN-RECORD.
+           COPY CUSTLAY
+               REPLACING ==CL-NAME==    BY ==CI-NAME==
+                         ==CL-ID==      BY ==CI-ID==
+                         ==CL-ADDRESS== BY ==CI-ADDRESS==
+                         ==CL-ACCOUNT-STATUS==
+                                        BY ==CI-ACCOUNT-STATUS==
+                         ==CL-LAST-ACTIVITY-DATE==
+                                        BY ==CI-LAST-ACTIVITY-DATE==.
+
+       FD  CUSTOMER-OUT
+           RECORDING MODE IS F
+           RECORD CONTAINS 100 CHARACTERS.
+       01  CUSTOMER-OUT-RECORD     PIC X(100).
+
+       FD  EXCEPTION-RPT
+           RECORDING MODE IS F.
+       01  EXCEPTION-RPT-RECORD    PIC X(80).
+
+       FD  SUSPENSE-FILE
+           RECORDING MODE IS F.
+       01  SUSPENSE-FILE-RECORD    PIC X(80).
+
+       FD  RESTART-FILE
+           RECORDING MODE IS F.
+       01  RESTART-FILE-RECORD     PIC X(29).
+
+       FD  PARM-FILE
+           RECORDING MODE IS F.
+       01  PARM-FILE-RECORD        PIC X(7).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SWITCH           PIC X(1)    VALUE "N".
+           88  WS-EOF                          VALUE "Y".
+
+       01  WS-PROGRAM-NAME          PIC X(8)    VALUE "CUSTEXTR".
+       01  WS-RUN-DATE              PIC 9(8).
+
+       01  WS-RECORDS-READ          PIC 9(7)    VALUE ZERO.
+       01  WS-RECORDS-WRITTEN       PIC 9(7)    VALUE ZERO.
+
+       01  WS-OUTPUT-AREA              PIC X(100).
+
+       01  DETAIL-RECORD REDEFINES WS-OUTPUT-AREA.
+           05  DR-RECORD-TYPE           PIC X(1).
+           05  DR-CUSTOMER-DATA.
+               COPY CUSTLAY
+                   REPLACING ==05== BY ==10==
+                       ==CL-NAME==    BY ==DR-NAME==
+                       ==CL-ID==      BY ==DR-ID==
+                       ==CL-ADDRESS== BY ==DR-ADDRESS==
+                       ==CL-ACCOUNT-STATUS==
+                                 BY ==DR-ACCOUNT-STATUS==
+                       ==CL-LAST-ACTIVITY-DATE==
+                                 BY ==DR-LAST-ACTIVITY-DATE==.
+           05  FILLER                   PIC X(15).
+
+       01  HEADER-RECORD REDEFINES WS-OUTPUT-AREA.
+           05  HR-RECORD-TYPE           PIC X(1).
+           05  HR-RUN-DATE              PIC 9(8).
+           05  HR-PROGRAM-NAME          PIC X(8).
+           05  FILLER                   PIC X(83).
+
+       01  TRAILER-RECORD REDEFINES WS-OUTPUT-AREA.
+           05  TR-RECORD-TYPE           PIC X(1).
+           05  TR-TOTAL-RECORD-COUNT    PIC 9(7).
+           05  FILLER                   PIC X(92).
+
+       01  WS-INPUT-DATA.
+           COPY CUSTLAY
+               REPLACING ==CL-NAME==    BY ==WS-NAME==
+                         ==CL-ID==      BY ==WS-ID==
+                         ==CL-ADDRESS== BY ==WS-ADDRESS==
+                         ==CL-ACCOUNT-STATUS==
+                                        BY ==WS-ACCOUNT-STATUS==
+                         ==CL-LAST-ACTIVITY-DATE==
+                                        BY ==WS-LAST-ACTIVITY-DATE==.
+
+       01  WS-EXCEPTION-COUNT      PIC 9(7)    VALUE ZERO.
+
+       01  WS-EXCEPTION-LINE.
+           05  WE-SEQ-NO           PIC 9(7).
+           05  FILLER              PIC X(1)    VALUE SPACE.
+           05  WE-ID               PIC X(7).
+           05  FILLER              PIC X(1)    VALUE SPACE.
+           05  WE-NAME             PIC X(30).
+           05  FILLER              PIC X(1)    VALUE SPACE.
+           05  WE-TEXT             PIC X(33).
+
+       01  WS-ID-VALID-SWITCH      PIC X(1).
+           88  WS-ID-VALID                     VALUE "Y".
+           88  WS-ID-INVALID                   VALUE "N".
+
+       01  WS-MAX-VALID-ID         PIC 9(5)    VALUE 89999.
+
+       01  WS-SUSPENSE-COUNT       PIC 9(7)    VALUE ZERO.
+
+       01  WS-SUSPENSE-LINE.
+           05  WS-SUSP-SEQ-NO      PIC 9(7).
+           05  FILLER              PIC X(1)    VALUE SPACE.
+           05  WS-SUSP-ID          PIC X(5).
+           05  FILLER              PIC X(1)    VALUE SPACE.
+           05  WS-SUSP-NAME        PIC X(30).
+           05  FILLER              PIC X(1)    VALUE SPACE.
+           05  WS-SUSP-REASON      PIC X(35).
+
+       01  WS-RESTART-OPTION        PIC X(8)    VALUE SPACES.
+
+       01  WS-CHECKPOINT-INTERVAL   PIC 9(7)    VALUE 1000.
+       01  WS-SINCE-LAST-CKPT       PIC 9(7)    VALUE ZERO.
+       01  WS-SKIP-COUNT            PIC 9(7)    VALUE ZERO.
+       01  WS-SKIP-INDEX            PIC 9(7)    VALUE ZERO.
+
+       01  WS-RESTART-EOF-SWITCH    PIC X(1)    VALUE "N".
+           88  WS-RESTART-EOF                   VALUE "Y".
+
+       01  WS-CUSTOMER-IN-STATUS    PIC X(2)    VALUE "00".
+       01  WS-RESTART-FILE-STATUS   PIC X(2)    VALUE "00".
+       01  WS-CUSTOMER-OUT-STATUS   PIC X(2)    VALUE "00".
+       01  WS-EXCEPTION-RPT-STATUS  PIC X(2)    VALUE "00".
+       01  WS-SUSPENSE-FILE-STATUS  PIC X(2)    VALUE "00".
+
+       01  WS-CHECKPOINT-LINE.
+           05  WS-CKPT-RECORD-COUNT PIC 9(7)    VALUE ZERO.
+           05  FILLER               PIC X(1)    VALUE SPACE.
+           05  WS-CKPT-LAST-ID      PIC 9(5)    VALUE ZERO.
+           05  FILLER               PIC X(1)    VALUE SPACE.
+           05  WS-CKPT-WRITTEN-COUNT
+                                    PIC 9(7)    VALUE ZERO.
+           05  FILLER               PIC X(1)    VALUE SPACE.
+           05  WS-CKPT-SUSPENSE-COUNT
+                                    PIC 9(7)    VALUE ZERO.
+
+       01  WS-EXPECTED-WRITTEN      PIC 9(7)    VALUE ZERO.
+
+       01  WS-PARM-FILE-STATUS      PIC X(2)    VALUE "00".
+
+       01  WS-OUTPUT-MODE           PIC X(7)    VALUE "DETAIL".
+           88  WS-MODE-FULL-DETAIL              VALUE "DETAIL".
+           88  WS-MODE-SUMMARY                  VALUE "SUMMARY".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-RECORDS UNTIL WS-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-RESTART-OPTION FROM COMMAND-LINE
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           PERFORM 1300-READ-OUTPUT-MODE
+           OPEN INPUT CUSTOMER-IN
+
+      * CUSTIN is the one input this extract cannot run without, so a
+      * failed OPEN is reported and ends the run the same controlled
+      * way the rest of this program reports errors, rather than
+      * letting GnuCOBOL abend uncontrolled.
+           IF WS-CUSTOMER-IN-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN CUSTOMER-IN - FILE STATUS "
+                   WS-CUSTOMER-IN-STATUS
+               MOVE 16 TO RETURN-CODE
+               SET WS-EOF TO TRUE
+           ELSE
+      * On a restart, the prior run's detail/exception/suspense records
+      * are still good and must be kept, so those files are extended
+      * rather than reopened for OUTPUT (which would truncate them) -
+      * and the one-time header is not rewritten in the middle of the
+      * file. A restart can also be requested before any of the three
+      * ever existed (e.g. the first run died before writing a single
+      * record), so each is OPTIONAL: OPEN EXTEND then creates it
+      * instead of abending, the same as RESTART-FILE already does.
+      * File status 05 means CUSTOMER-OUT didn't exist yet, so this
+      * "restart" is really this extract's first output and still
+      * needs its one-time header.
+               IF WS-RESTART-OPTION = "RESTART"
+                   OPEN EXTEND CUSTOMER-OUT
+                   IF WS-CUSTOMER-OUT-STATUS = "05"
+                       PERFORM 1200-WRITE-HEADER
+                   END-IF
+                   OPEN EXTEND EXCEPTION-RPT
+                   OPEN EXTEND SUSPENSE-FILE
+                   PERFORM 1100-RESTART-FROM-CHECKPOINT
+               ELSE
+                   OPEN OUTPUT CUSTOMER-OUT
+                   OPEN OUTPUT EXCEPTION-RPT
+                   OPEN OUTPUT SUSPENSE-FILE
+                   OPEN OUTPUT RESTART-FILE
+                   PERFORM 1200-WRITE-HEADER
+               END-IF
+
+               PERFORM 2100-READ-CUSTOMER-IN
+           END-IF.
+
+       1300-READ-OUTPUT-MODE.
+      * PARMFILE is optional - a missing parameter file simply leaves
+      * the program in its default full-detail mode.
+           OPEN INPUT PARM-FILE
+           IF WS-PARM-FILE-STATUS = "00"
+               READ PARM-FILE INTO WS-OUTPUT-MODE
+                   AT END
+                       CONTINUE
+               END-READ
+               CLOSE PARM-FILE
+      * An unrecognized mode would otherwise leave both 88-levels false,
+      * so 2000-PROCESS-RECORDS and 9060-RECONCILE-COUNTS could disagree
+      * on which branch to take - default back to the normal full-detail
+      * run instead of letting that inconsistent state through.
+               IF NOT WS-MODE-FULL-DETAIL AND NOT WS-MODE-SUMMARY
+                   DISPLAY "INVALID OUTPUT MODE IN PARMFILE - "
+                       "DEFAULTING TO DETAIL"
+                   MOVE "DETAIL" TO WS-OUTPUT-MODE
+               END-IF
+           END-IF.
+
+       1200-WRITE-HEADER.
+           MOVE SPACES TO WS-OUTPUT-AREA
+           MOVE "H" TO HR-RECORD-TYPE
+           MOVE WS-RUN-DATE TO HR-RUN-DATE
+           MOVE WS-PROGRAM-NAME TO HR-PROGRAM-NAME
+           MOVE WS-OUTPUT-AREA TO CUSTOMER-OUT-RECORD
+           WRITE CUSTOMER-OUT-RECORD.
+
+       1100-RESTART-FROM-CHECKPOINT.
+      * Read forward through the restart file to find the last
+      * checkpoint written by the prior run, then reposition
+      * CUSTOMER-IN by re-reading (and discarding) the records that
+      * checkpoint shows as already processed. RESTART-FILE is
+      * OPTIONAL - a restart requested before any checkpoint was ever
+      * written simply leaves WS-CKPT-RECORD-COUNT at its zero default,
+      * so processing starts from the first CUSTOMER-IN record.
+           OPEN INPUT RESTART-FILE
+           IF WS-RESTART-FILE-STATUS = "00"
+               PERFORM UNTIL WS-RESTART-EOF
+                   READ RESTART-FILE INTO WS-CHECKPOINT-LINE
+                       AT END
+                           SET WS-RESTART-EOF TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE RESTART-FILE
+           ELSE
+               DISPLAY "RESTART REQUESTED BUT NO CHECKPOINT FILE "
+                   "FOUND - STARTING FROM THE BEGINNING OF CUSTOMER-IN"
+               CLOSE RESTART-FILE
+           END-IF
+           OPEN EXTEND RESTART-FILE
+
+      * The checkpoint's counts are cumulative as of the prior run, so
+      * this session's running totals resume from there rather than
+      * from zero - otherwise the next checkpoint this run writes would
+      * record only this session's activity instead of the true
+      * position in CUSTOMER-IN, and the trailer's record count would
+      * under-report everything written before this restart.
+           MOVE WS-CKPT-RECORD-COUNT    TO WS-RECORDS-READ
+           MOVE WS-CKPT-WRITTEN-COUNT   TO WS-RECORDS-WRITTEN
+           MOVE WS-CKPT-SUSPENSE-COUNT  TO WS-SUSPENSE-COUNT
+
+      * These skip-reads reposition CUSTOMER-IN past records the prior
+      * run already accounted for - they are not new reads for this
+      * run's control totals, so WS-RECORDS-READ is left untouched here.
+      * A stale checkpoint pointing past the end of a since-truncated
+      * CUSTOMER-IN must stop at end of file rather than keep reading,
+      * since GnuCOBOL abends on a READ issued after one already hit
+      * AT END.
+           MOVE WS-CKPT-RECORD-COUNT TO WS-SKIP-COUNT
+           PERFORM VARYING WS-SKIP-INDEX FROM 1 BY 1
+                   UNTIL WS-SKIP-INDEX > WS-SKIP-COUNT
+                      OR WS-EOF
+               READ CUSTOMER-IN
+                   AT END
+                       SET WS-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+
+       2000-PROCESS-RECORDS.
+           MOVE CUSTOMER-IN-RECORD TO WS-INPUT-DATA
+
+      * This blank check runs ahead of (and independent from) ID
+      * validation - an all-spaces input record is still reportable as
+      * an empty record even though its zero/non-numeric WS-ID will
+      * also route it to the suspense file below.
+           IF WS-INPUT-DATA = SPACES
+               PERFORM 2200-LOG-EMPTY-OUTPUT
+           END-IF
+
+           PERFORM 2050-VALIDATE-ID
+
+           IF WS-ID-VALID
+      * Before using WS-OUTPUT-AREA in any output statement, explicitly
+      * populate it with the desired data.
+               MOVE SPACES TO WS-OUTPUT-AREA
+               MOVE "D" TO DR-RECORD-TYPE
+               MOVE WS-INPUT-DATA TO DR-CUSTOMER-DATA
+
+      * In summary mode the extract carries only the header/trailer
+      * control totals, so the per-customer detail rows are neither
+      * displayed nor written.
+               IF WS-MODE-FULL-DETAIL
+                   DISPLAY WS-OUTPUT-AREA
+                   MOVE WS-OUTPUT-AREA TO CUSTOMER-OUT-RECORD
+                   WRITE CUSTOMER-OUT-RECORD
+      * Only count the record as written if it actually was - a failed
+      * WRITE left uncounted here is caught downstream by
+      * 9060-RECONCILE-COUNTS instead of being reported as success.
+                   IF WS-CUSTOMER-OUT-STATUS = "00"
+                       ADD 1 TO WS-RECORDS-WRITTEN
+                   ELSE
+                       DISPLAY "ERROR WRITING CUSTOMER-OUT - FILE "
+                           "STATUS " WS-CUSTOMER-OUT-STATUS
+                   END-IF
+               END-IF
+           END-IF
+
+      * The checkpoint is written only once this record has been fully
+      * handled (validated and either written or suspended) - writing
+      * it any earlier, right after the READ, would let a restart skip
+      * a record that was read but never actually finished if the job
+      * abends mid-process.
+           IF WS-SINCE-LAST-CKPT >= WS-CHECKPOINT-INTERVAL
+               PERFORM 2110-WRITE-CHECKPOINT
+           END-IF
+
+           PERFORM 2100-READ-CUSTOMER-IN.
+
+       2050-VALIDATE-ID.
+           SET WS-ID-VALID TO TRUE
+
+           IF WS-ID NOT NUMERIC
+               SET WS-ID-INVALID TO TRUE
+               MOVE "Non-numeric customer ID" TO WS-SUSP-REASON
+               PERFORM 2060-WRITE-SUSPENSE
+           ELSE
+               IF WS-ID = ZERO
+                   SET WS-ID-INVALID TO TRUE
+                   MOVE "Customer ID is zero" TO WS-SUSP-REASON
+                   PERFORM 2060-WRITE-SUSPENSE
+               ELSE
+                   IF WS-ID > WS-MAX-VALID-ID
+                       SET WS-ID-INVALID TO TRUE
+                       MOVE "Customer ID out of range" TO WS-SUSP-REASON
+                       PERFORM 2060-WRITE-SUSPENSE
+                   END-IF
+               END-IF
+           END-IF.
+
+       2060-WRITE-SUSPENSE.
+           ADD 1 TO WS-SUSPENSE-COUNT
+           MOVE WS-SUSPENSE-COUNT TO WS-SUSP-SEQ-NO
+           MOVE WS-ID             TO WS-SUSP-ID
+           MOVE WS-NAME           TO WS-SUSP-NAME
+           WRITE SUSPENSE-FILE-RECORD FROM WS-SUSPENSE-LINE.
+
+       2200-LOG-EMPTY-OUTPUT.
+           ADD 1 TO WS-EXCEPTION-COUNT
+           MOVE WS-EXCEPTION-COUNT TO WE-SEQ-NO
+
+           IF WS-ID = ZERO
+               MOVE "UNKNOWN" TO WE-ID
+           ELSE
+               MOVE WS-ID TO WE-ID
+           END-IF
+
+           IF WS-NAME = SPACES
+               MOVE "UNKNOWN" TO WE-NAME
+           ELSE
+               MOVE WS-NAME TO WE-NAME
+           END-IF
+
+           MOVE "Output area is empty" TO WE-TEXT
+           WRITE EXCEPTION-RPT-RECORD FROM WS-EXCEPTION-LINE.
+
+       2100-READ-CUSTOMER-IN.
+           READ CUSTOMER-IN
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+                   ADD 1 TO WS-SINCE-LAST-CKPT
+           END-READ.
+
+       2110-WRITE-CHECKPOINT.
+           MOVE WS-RECORDS-READ    TO WS-CKPT-RECORD-COUNT
+           MOVE CI-ID              TO WS-CKPT-LAST-ID
+           MOVE WS-RECORDS-WRITTEN TO WS-CKPT-WRITTEN-COUNT
+           MOVE WS-SUSPENSE-COUNT  TO WS-CKPT-SUSPENSE-COUNT
+           WRITE RESTART-FILE-RECORD FROM WS-CHECKPOINT-LINE
+           IF WS-RESTART-FILE-STATUS NOT = "00"
+               DISPLAY "WARNING - CHECKPOINT WRITE FAILED - FILE "
+                   "STATUS " WS-RESTART-FILE-STATUS
+           END-IF
+           MOVE ZERO TO WS-SINCE-LAST-CKPT.
+
+       9000-TERMINATE.
+           PERFORM 9050-WRITE-TRAILER
+           PERFORM 9060-RECONCILE-COUNTS
+           PERFORM 9100-PRINT-SUMMARY
+           CLOSE CUSTOMER-IN
+           CLOSE CUSTOMER-OUT
+           CLOSE EXCEPTION-RPT
+           CLOSE SUSPENSE-FILE
+           CLOSE RESTART-FILE.
+
+       9050-WRITE-TRAILER.
+           MOVE SPACES TO WS-OUTPUT-AREA
+           MOVE "T" TO TR-RECORD-TYPE
+           MOVE WS-RECORDS-WRITTEN TO TR-TOTAL-RECORD-COUNT
+           MOVE WS-OUTPUT-AREA TO CUSTOMER-OUT-RECORD
+           WRITE CUSTOMER-OUT-RECORD.
+
+       9060-RECONCILE-COUNTS.
+      * Summary-mode runs write no detail rows by design, so the
+      * read/written/suspended tie-out only applies to full-detail runs.
+           IF WS-MODE-SUMMARY
+               DISPLAY "RECONCILIATION SKIPPED - SUMMARY MODE RUN"
+           ELSE
+               COMPUTE WS-EXPECTED-WRITTEN =
+                   WS-RECORDS-WRITTEN + WS-SUSPENSE-COUNT
+
+               IF WS-RECORDS-READ NOT = WS-EXPECTED-WRITTEN
+                   DISPLAY "RECONCILIATION ERROR - RECORDS READ "
+                       WS-RECORDS-READ " DOES NOT EQUAL WRITTEN "
+                       WS-RECORDS-WRITTEN " PLUS SUSPENDED "
+                       WS-SUSPENSE-COUNT
+                   MOVE 8 TO RETURN-CODE
+               ELSE
+                   DISPLAY "RECONCILIATION OK - RECORDS READ TIE OUT "
+                       "TO WRITTEN PLUS SUSPENDED"
+               END-IF
+           END-IF.
+
+       9100-PRINT-SUMMARY.
+           DISPLAY "=================================================="
+           DISPLAY "CONTROL REPORT - " WS-PROGRAM-NAME
+           DISPLAY "RUN DATE (YYYYMMDD)....: " WS-RUN-DATE
+           DISPLAY "RECORDS READ...........: " WS-RECORDS-READ
+           DISPLAY "RECORDS WRITTEN........: " WS-RECORDS-WRITTEN
+           DISPLAY "RECORDS FLAGGED EMPTY..: " WS-EXCEPTION-COUNT
+           DISPLAY "RECORDS SUSPENDED......: " WS-SUSPENSE-COUNT
+           DISPLAY "==================================================".
