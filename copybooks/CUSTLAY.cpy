@@ -0,0 +1,13 @@
+      *****************************************************************
+      * CUSTLAY - Customer master record layout.
+      *
+      * Headerless layout copybook - COPY this under a caller-supplied
+      * 01 level, using REPLACING to apply the prefix appropriate to
+      * the copying record (e.g. CI- for the CUSTOMER-IN FD record,
+      * WS- for working-storage copies of the record).
+      *****************************************************************
+           05  CL-NAME                  PIC X(30).
+           05  CL-ID                    PIC 9(5).
+           05  CL-ADDRESS               PIC X(40).
+           05  CL-ACCOUNT-STATUS        PIC X(1).
+           05  CL-LAST-ACTIVITY-DATE    PIC 9(8).
